@@ -0,0 +1,28 @@
+000100******************************************************************
+000200* Author:
+000300* Date:
+000400* Purpose: Shared addition routine called by both addition.cbl at
+000500*          the terminal and RegressTest's canned-input driver, so
+000600*          the two exercise exactly the same arithmetic instead of
+000700*          each keeping its own copy of the ADD statement.
+000800* Tectonics: cobc
+000900******************************************************************
+001000 IDENTIFICATION DIVISION.
+001100 PROGRAM-ID. AddCalc IS INITIAL PROGRAM.
+001200 DATA DIVISION.
+001300 WORKING-STORAGE SECTION.
+001400 LINKAGE SECTION.
+001500 01  LK-NUM1                 PIC 9(9)V99.
+001600 01  LK-NUM2                 PIC 9(9)V99.
+001700 01  LK-RESULT               PIC 9(10)V99.
+001800 01  LK-STATUS               PIC X(1).
+001900     88  LK-SIZE-ERROR                   VALUE '9'.
+002000 PROCEDURE DIVISION USING LK-NUM1, LK-NUM2, LK-RESULT, LK-STATUS.
+002100 0000-MAINLINE.
+002200     MOVE '0' TO LK-STATUS
+002300     ADD LK-NUM1 TO LK-NUM2 GIVING LK-RESULT
+002400         ON SIZE ERROR
+002500             SET LK-SIZE-ERROR TO TRUE
+002600     END-ADD
+002700     GOBACK.
+002800 END PROGRAM AddCalc.
