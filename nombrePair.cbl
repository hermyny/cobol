@@ -6,41 +6,96 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. nombrePairImpair.
+       PROGRAM-ID. nombrePairImpair IS INITIAL PROGRAM.
        ENVIRONMENT DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        CONFIGURATION SECTION.
       *-----------------------
        INPUT-OUTPUT SECTION.
       *-----------------------
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               FILE STATUS IS AUDIT-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
       *-----------------------
+       COPY "auditrec.cpy".
+
        WORKING-STORAGE SECTION.
+       COPY "contflag.cpy".
        77 num PIC Z(7)9.
-       01 FLAG PIC X(1) VALUE 'O'.
+       01 AUDIT-STATUS PIC X(2).
+       77 SAISIE PIC X(12).
+       77 IS-EVEN PIC X(1).
+       77 IS-PRIME PIC X(1).
+       77 NUM-VALUE PIC 9(9).
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-        PERFORM UNTIL FLAG = 'N'
-               DISPLAY "Entrez un nombre entier ou tapez 'N' pour quitter: ".
-               ACCEPT NUM
-               
-               IF FUNCTION NUMVAL(NUM) = 0 AND NUM(1:1) = 'N'
-                   MOVE 'N' TO FLAG
+        PERFORM UNTIL CONT-NO
+               DISPLAY "Entrez un nombre ou 'N' pour quitter: "
+               ACCEPT SAISIE
+
+               IF SAISIE(1:1) = 'N' OR SAISIE(1:1) = 'n'
+                   MOVE 'N' TO CONT-FLAG
                ELSE
-                   IF FUNCTION MOD(NUM, 2) = 0
-                       DISPLAY NUM " est pair."
+                   IF FUNCTION TEST-NUMVAL(SAISIE) NOT = 0
+                       DISPLAY "Entree invalide, chiffres uniquement."
                    ELSE
-                       DISPLAY NUM " est impair."
+                       MOVE FUNCTION NUMVAL(SAISIE) TO NUM
+                       PERFORM CHECK-PRIME
+                       IF IS-EVEN = 'O'
+                           DISPLAY NUM " est pair."
+                       ELSE
+                           DISPLAY NUM " est impair."
+                       END-IF
+                       PERFORM WRITE-AUDIT-RECORD
                    END-IF
                END-IF
 
-               IF FLAG NOT = 'N'
-                   DISPLAY "Voulez-vous continuer? (O/N) : ".
-                   ACCEPT FLAG
+               IF NOT CONT-NO
+                   DISPLAY CONT-PROMPT
+                   ACCEPT CONT-FLAG
                END-IF
            END-PERFORM.
-           STOP RUN.
-       END PROGRAM PairImpair.
+           GOBACK.
+
+       CHECK-PRIME.
+           MOVE NUM TO NUM-VALUE
+           CALL "ParityCalc" USING NUM-VALUE, IS-EVEN, IS-PRIME
+           IF IS-PRIME = 'O'
+               DISPLAY NUM " est premier."
+           ELSE
+               DISPLAY NUM " n'est pas premier."
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-TIME
+           MOVE "PARITE" TO AUD-OPERATION
+           MOVE NUM TO AUD-NUM1
+           MOVE SPACES TO AUD-NUM2
+           IF IS-EVEN = 'O'
+               IF IS-PRIME = 'O'
+                   MOVE "PAIR/PREMIER" TO AUD-RESULT
+               ELSE
+                   MOVE "PAIR" TO AUD-RESULT
+               END-IF
+           ELSE
+               IF IS-PRIME = 'O'
+                   MOVE "IMPAIR/PREMIER" TO AUD-RESULT
+               ELSE
+                   MOVE "IMPAIR" TO AUD-RESULT
+               END-IF
+           END-IF
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
+
+       END PROGRAM nombrePairImpair.
