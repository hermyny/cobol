@@ -0,0 +1,22 @@
+//NIGHTRUN JOB (ACCTG),'ARITH DESK',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),RESTART=STEP1
+//*--------------------------------------------------------------*
+//* Overnight run of the arithmetic desk's queued addition,      *
+//* subtraction and parity/prime work. NightlyBatch checkpoints  *
+//* itself after every input record, so if this step abends      *
+//* partway through, resubmit the job with RESTART=STEP1 above   *
+//* and it will pick back up right after the last completed      *
+//* record instead of reprocessing the whole night's queue.      *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=NIGHTBAT
+//STEPLIB  DD DSN=ARITH.DESK.LOADLIB,DISP=SHR
+//NIGHTIN  DD DSN=ARITH.DESK.NIGHTLY.QUEUE,DISP=SHR
+//NIGHTOUT DD DSN=ARITH.DESK.NIGHTLY.RESULTS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE)
+//NIGHTCKPT DD DSN=ARITH.DESK.NIGHTLY.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE)
+//AUDITLOG DD DSN=ARITH.DESK.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD SYSOUT=*
