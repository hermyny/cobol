@@ -0,0 +1,42 @@
+000100******************************************************************
+000200* Author:
+000300* Date:
+000400* Purpose: Shared parity/primality check called by both
+000500*          nombrePairImpair at the terminal and RegressTest's
+000600*          canned-input driver, so the two exercise exactly the
+000700*          same trial-division logic instead of each keeping its
+000800*          own copy of the loop. Returns even/odd and prime/not
+000900*          prime as separate O/N flags and leaves the wording of
+001000*          any message to the caller.
+001100* Tectonics: cobc
+001200******************************************************************
+001300 IDENTIFICATION DIVISION.
+001400 PROGRAM-ID. ParityCalc IS INITIAL PROGRAM.
+001500 DATA DIVISION.
+001600 WORKING-STORAGE SECTION.
+001700 77  DIVISOR                 PIC 9(9).
+001800 LINKAGE SECTION.
+001900 01  LK-NUM-VALUE            PIC 9(9).
+002000 01  LK-IS-EVEN              PIC X(1).
+002100 01  LK-IS-PRIME             PIC X(1).
+002200 PROCEDURE DIVISION USING LK-NUM-VALUE, LK-IS-EVEN, LK-IS-PRIME.
+002300 0000-MAINLINE.
+002400     IF FUNCTION MOD(LK-NUM-VALUE, 2) = 0
+002500         MOVE 'O' TO LK-IS-EVEN
+002600     ELSE
+002700         MOVE 'N' TO LK-IS-EVEN
+002800     END-IF
+002900     MOVE 'O' TO LK-IS-PRIME
+003000     IF LK-NUM-VALUE < 2
+003100         MOVE 'N' TO LK-IS-PRIME
+003200     ELSE
+003300         PERFORM 1000-TEST-DIVISOR VARYING DIVISOR FROM 2 BY 1
+003400             UNTIL DIVISOR >= LK-NUM-VALUE
+003500                OR LK-IS-PRIME = 'N'
+003600     END-IF
+003700     GOBACK.
+003800 1000-TEST-DIVISOR.
+003900     IF FUNCTION MOD(LK-NUM-VALUE, DIVISOR) = 0
+004000         MOVE 'N' TO LK-IS-PRIME
+004100     END-IF.
+004200 END PROGRAM ParityCalc.
