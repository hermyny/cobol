@@ -0,0 +1,243 @@
+000100******************************************************************
+000200* Author:
+000300* Date:
+000400* Purpose: Unattended overnight batch wrapper that drives the
+000500*          addition, subtraction and parity/prime check from one
+000600*          queued input file, end to end, without an operator at
+000700*          a terminal. A checkpoint record is rewritten after
+000800*          every input record completes so a job that dies
+000900*          partway through the night's queue can be resubmitted
+001000*          and pick up right after the last completed record
+001100*          instead of reprocessing the whole file.
+001200* Tectonics: cobc
+001300******************************************************************
+001400 IDENTIFICATION DIVISION.
+001500 PROGRAM-ID. NightlyBatch.
+
+001600 ENVIRONMENT DIVISION.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT NIGHT-QUEUE-FILE ASSIGN TO "NIGHTIN"
+001950         FILE STATUS IS WS-QUEUE-STATUS
+002000         ORGANIZATION IS LINE SEQUENTIAL.
+
+002100     SELECT NIGHT-OUTPUT-FILE ASSIGN TO "NIGHTOUT"
+002150         FILE STATUS IS WS-OUT-STATUS
+002200         ORGANIZATION IS LINE SEQUENTIAL.
+
+002300     SELECT CHECKPOINT-FILE ASSIGN TO "NIGHTCKPT"
+002400         FILE STATUS IS WS-CKPT-STATUS
+002500         ORGANIZATION IS LINE SEQUENTIAL.
+
+002600     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+002700         FILE STATUS IS WS-AUDIT-STATUS
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 COPY "auditrec.cpy".
+
+003200 FD  NIGHT-QUEUE-FILE
+003300     RECORD CONTAINS 23 CHARACTERS.
+003400 01  NIGHT-QUEUE-RECORD.
+003500     05  NQ-OP-CODE          PIC X(1).
+003600     05  NQ-NUM1             PIC 9(9)V99.
+003700     05  NQ-NUM2             PIC 9(9)V99.
+
+003800 FD  NIGHT-OUTPUT-FILE.
+003900 01  NIGHT-OUTPUT-RECORD.
+004000     05  NO-OP-CODE          PIC X(1).
+004100     05  FILLER              PIC X(1) VALUE SPACE.
+004200     05  NO-NUM1             PIC Z(8)9.99.
+004300     05  FILLER              PIC X(1) VALUE SPACE.
+004400     05  NO-NUM2             PIC Z(8)9.99.
+004500     05  FILLER              PIC X(1) VALUE SPACE.
+004600     05  NO-RESULT           PIC X(15).
+
+004700 FD  CHECKPOINT-FILE
+004800     RECORD CONTAINS 7 CHARACTERS.
+004900 01  CHECKPOINT-RECORD.
+005000     05  CKPT-LAST-REC       PIC 9(7).
+
+005100 WORKING-STORAGE SECTION.
+005200 77  WS-EOF-FLAG             PIC X(1) VALUE 'N'.
+005300     88  WS-EOF                          VALUE 'Y'.
+005400 77  WS-AUDIT-STATUS         PIC X(2).
+005500 77  WS-CKPT-STATUS          PIC X(2).
+005550 77  WS-QUEUE-STATUS         PIC X(2).
+005580 77  WS-OUT-STATUS           PIC X(2).
+005600 77  WS-RECORD-COUNT         PIC 9(7) VALUE ZERO.
+005700 77  WS-LAST-CKPT            PIC 9(7) VALUE ZERO.
+005800 77  WS-ADD-RESULT           PIC 9(10)V99.
+005900 77  WS-SUB-RESULT           PIC S9(10)V99.
+006000 77  WS-NUM1-ED              PIC Z(8)9.99.
+006100 77  WS-NUM2-ED              PIC Z(8)9.99.
+006200 77  WS-NUM-VALUE            PIC 9(9).
+006300 77  WS-ADD-RESULT-ED        PIC Z(9)9.99.
+006400 77  WS-SUB-RESULT-ED        PIC -(9)9.99.
+006500 77  WS-DIVISOR              PIC 9(5).
+006600 77  WS-IS-PRIME             PIC X(1).
+006650 77  WS-AUD-OPERATION        PIC X(15).
+006680 77  WS-AUD-RESULT           PIC X(15).
+
+006700 PROCEDURE DIVISION.
+006800 0000-MAINLINE.
+006900     PERFORM 1000-INITIALIZE
+007000     PERFORM 2000-PROCESS-RECORDS UNTIL WS-EOF
+007100     PERFORM 3000-TERMINATE
+007200     STOP RUN.
+
+007300 1000-INITIALIZE.
+007400     PERFORM 1100-READ-CHECKPOINT
+007500     OPEN INPUT NIGHT-QUEUE-FILE
+007520     IF WS-QUEUE-STATUS NOT = "00"
+007530         DISPLAY "NightlyBatch: cannot open NIGHTIN, file "
+007540             "status " WS-QUEUE-STATUS
+007550         STOP RUN
+007560     END-IF
+007600     IF WS-LAST-CKPT > 0
+007610         OPEN EXTEND NIGHT-OUTPUT-FILE
+007620         IF WS-OUT-STATUS = "35"
+007630             OPEN OUTPUT NIGHT-OUTPUT-FILE
+007640         END-IF
+007650     ELSE
+007660         OPEN OUTPUT NIGHT-OUTPUT-FILE
+007670     END-IF
+007700     MOVE WS-LAST-CKPT TO WS-RECORD-COUNT
+007800     PERFORM 1200-SKIP-ONE-RECORD WS-LAST-CKPT TIMES
+007900     READ NIGHT-QUEUE-FILE
+008000         AT END
+008100             SET WS-EOF TO TRUE
+008200     END-READ.
+
+008300 1100-READ-CHECKPOINT.
+008400     MOVE ZERO TO WS-LAST-CKPT
+008500     OPEN INPUT CHECKPOINT-FILE
+008600     IF WS-CKPT-STATUS = "00"
+008700         READ CHECKPOINT-FILE
+008800             NOT AT END
+008900                 MOVE CKPT-LAST-REC TO WS-LAST-CKPT
+009000         END-READ
+009100         CLOSE CHECKPOINT-FILE
+009200     END-IF.
+
+009300 1200-SKIP-ONE-RECORD.
+009400     READ NIGHT-QUEUE-FILE
+009500         AT END
+009600             SET WS-EOF TO TRUE
+009700     END-READ.
+
+009800 2000-PROCESS-RECORDS.
+009900     ADD 1 TO WS-RECORD-COUNT
+010000     MOVE SPACES TO NIGHT-OUTPUT-RECORD
+010100     EVALUATE NQ-OP-CODE
+010200         WHEN "A"
+010300             PERFORM 2100-DO-ADDITION
+010400         WHEN "S"
+010500             PERFORM 2200-DO-SUBTRACTION
+010600         WHEN "P"
+010700             PERFORM 2300-DO-PARITY
+010800         WHEN OTHER
+010900             DISPLAY "NightlyBatch: bad op code on record "
+011000                 WS-RECORD-COUNT
+011100     END-EVALUATE
+011200     PERFORM 2900-WRITE-CHECKPOINT
+011300     READ NIGHT-QUEUE-FILE
+011400         AT END
+011500             SET WS-EOF TO TRUE
+011600     END-READ.
+
+011700 2100-DO-ADDITION.
+011800     ADD NQ-NUM1 TO NQ-NUM2 GIVING WS-ADD-RESULT
+011900     MOVE WS-ADD-RESULT TO WS-ADD-RESULT-ED
+012000     MOVE "A" TO NO-OP-CODE
+012100     MOVE NQ-NUM1 TO NO-NUM1
+012200     MOVE NQ-NUM2 TO NO-NUM2
+012300     MOVE WS-ADD-RESULT-ED TO NO-RESULT
+012400     WRITE NIGHT-OUTPUT-RECORD
+012500     MOVE "ADDITION" TO WS-AUD-OPERATION
+012600     MOVE WS-ADD-RESULT-ED TO WS-AUD-RESULT
+012700     PERFORM 2800-WRITE-AUDIT-RECORD.
+
+012800 2200-DO-SUBTRACTION.
+012900     SUBTRACT NQ-NUM1 FROM NQ-NUM2 GIVING WS-SUB-RESULT
+013000     MOVE WS-SUB-RESULT TO WS-SUB-RESULT-ED
+013100     MOVE "S" TO NO-OP-CODE
+013200     MOVE NQ-NUM1 TO NO-NUM1
+013300     MOVE NQ-NUM2 TO NO-NUM2
+013400     MOVE WS-SUB-RESULT-ED TO NO-RESULT
+013500     WRITE NIGHT-OUTPUT-RECORD
+013600     MOVE "SOUSTRACTION" TO WS-AUD-OPERATION
+013700     MOVE WS-SUB-RESULT-ED TO WS-AUD-RESULT
+013800     PERFORM 2800-WRITE-AUDIT-RECORD.
+
+013900 2300-DO-PARITY.
+014000     MOVE NQ-NUM1 TO WS-NUM-VALUE
+014100     MOVE "P" TO NO-OP-CODE
+014200     MOVE NQ-NUM1 TO NO-NUM1
+014300     MOVE ZERO TO NO-NUM2
+014400     PERFORM 2350-CHECK-PRIME
+014500     WRITE NIGHT-OUTPUT-RECORD
+014600     MOVE "PARITE" TO WS-AUD-OPERATION
+014700     MOVE NO-RESULT TO WS-AUD-RESULT
+014800     PERFORM 2800-WRITE-AUDIT-RECORD.
+
+014900 2350-CHECK-PRIME.
+015000     MOVE 'O' TO WS-IS-PRIME
+015100     IF WS-NUM-VALUE < 2
+015200         MOVE 'N' TO WS-IS-PRIME
+015300     ELSE
+015400         PERFORM 2360-TEST-DIVISOR VARYING WS-DIVISOR FROM 2 BY 1
+015500             UNTIL WS-DIVISOR >= WS-NUM-VALUE
+015600                OR WS-IS-PRIME = 'N'
+015700     END-IF.
+015800     IF FUNCTION MOD(WS-NUM-VALUE, 2) = 0
+015900         IF WS-IS-PRIME = 'O'
+016000             MOVE "PAIR/PREMIER" TO NO-RESULT
+016100         ELSE
+016200             MOVE "PAIR" TO NO-RESULT
+016300         END-IF
+016400     ELSE
+016500         IF WS-IS-PRIME = 'O'
+016600             MOVE "IMPAIR/PREMIER" TO NO-RESULT
+016700         ELSE
+016800             MOVE "IMPAIR" TO NO-RESULT
+016900         END-IF
+017000     END-IF.
+
+017100 2360-TEST-DIVISOR.
+017200     IF FUNCTION MOD(WS-NUM-VALUE, WS-DIVISOR) = 0
+017300         MOVE 'N' TO WS-IS-PRIME
+017400     END-IF.
+
+017500 2800-WRITE-AUDIT-RECORD.
+017600     OPEN EXTEND AUDIT-FILE
+017700     IF WS-AUDIT-STATUS = "35"
+017800         OPEN OUTPUT AUDIT-FILE
+017900     END-IF
+018000     MOVE SPACES TO AUDIT-RECORD
+018100     MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-DATE
+018200     MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-TIME
+018300     MOVE WS-AUD-OPERATION TO AUD-OPERATION
+018350     MOVE NQ-NUM1 TO WS-NUM1-ED
+018400     MOVE NQ-NUM2 TO WS-NUM2-ED
+018500     MOVE WS-NUM1-ED TO AUD-NUM1
+018600     MOVE WS-NUM2-ED TO AUD-NUM2
+018650     MOVE WS-AUD-RESULT TO AUD-RESULT
+018700     WRITE AUDIT-RECORD
+018800     CLOSE AUDIT-FILE.
+
+018900 2900-WRITE-CHECKPOINT.
+019000     MOVE WS-RECORD-COUNT TO CKPT-LAST-REC
+019100     OPEN OUTPUT CHECKPOINT-FILE
+019200     WRITE CHECKPOINT-RECORD
+019300     CLOSE CHECKPOINT-FILE.
+
+019400 3000-TERMINATE.
+019500     CLOSE NIGHT-QUEUE-FILE
+019600     CLOSE NIGHT-OUTPUT-FILE
+019700     DISPLAY "NightlyBatch: " WS-RECORD-COUNT
+019800         " record(s) processed through end of run.".
+
+019900 END PROGRAM NightlyBatch.
+
