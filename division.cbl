@@ -0,0 +1,64 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:Ecris un programme qui prend en entree deux nombres et qui a pour resultat leur quotient et leur reste
+      * Tectonics: cobc
+      ******************************************************************
+              IDENTIFICATION DIVISION.
+       PROGRAM-ID. Division.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  NUM1        PIC 9(7).
+       77  NUM2        PIC 9(7).
+       77  RESULT      PIC Z(7)9.
+       77  REM-RESULT   PIC Z(7)9.
+       77  FLAG        PIC X(1) VALUE 'O'.
+
+
+
+       PROCEDURE DIVISION.
+
+           PERFORM UNTIL FLAG = 'N'
+
+                PERFORM MEMBRE1
+
+
+                PERFORM MEMBRE2
+
+
+
+                PERFORM  DIVISION-MEMBRES
+                PERFORM ACCEPT-CONTINUE
+
+
+
+           END-PERFORM.
+
+           STOP RUN.
+
+       MEMBRE1.
+           DISPLAY "Enter the first number or 'N' to quit: ".
+           ACCEPT NUM1.
+
+       MEMBRE2.
+           DISPLAY "Enter the second number or 'N' to quit: ".
+           ACCEPT NUM2.
+
+
+       DIVISION-MEMBRES.
+            IF NUM2 = 0
+                DISPLAY "Cannot divide by zero."
+            ELSE
+                DIVIDE NUM1 BY NUM2 GIVING RESULT
+                    REMAINDER REM-RESULT
+                DISPLAY "The result of division is: " RESULT
+                DISPLAY "The remainder is: " REM-RESULT
+            END-IF.
+
+
+       ACCEPT-CONTINUE.
+           DISPLAY "Do you want to continue? (O/N): ".
+           ACCEPT FLAG.
+
+       END PROGRAM Division.
