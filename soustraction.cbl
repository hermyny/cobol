@@ -5,54 +5,176 @@
       * Tectonics: cobc
       ******************************************************************
               IDENTIFICATION DIVISION.
-       PROGRAM-ID. Subtraction.
+       PROGRAM-ID. Subtraction IS INITIAL PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               FILE STATUS IS AUDIT-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CALC-REPORT-FILE ASSIGN TO "CALCRPT"
+               FILE STATUS IS RPT-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       COPY "auditrec.cpy".
+       COPY "calcrpt.cpy".
+
        WORKING-STORAGE SECTION.
-       77  NUM1     PIC 9(7).
-       77  NUM2     PIC 9(7).
-       77  RESULT   PIC Z(7)9.
-       77  FLAG     PIC X(1) VALUE 'O'.
-      
-       
+       COPY "contflag.cpy".
+       77  NUM1     PIC S9(9)V99.
+       77  NUM2     PIC 9(9)V99.
+       77  SUB-RESULT PIC S9(10)V99.
+       77  RUNNING-BALANCE PIC S9(10)V99 VALUE ZERO.
+       77  BALANCE-BEFORE PIC S9(10)V99.
+       77  FIRST-ENTRY PIC X(1) VALUE 'Y'.
+       77  ENTRY-OK PIC X(1).
+       77  RESULT   PIC -(9)9.99.
+       77  AUDIT-STATUS PIC X(2).
+       77  SAISIE PIC X(12).
+       77  NUM1-ED PIC -(9)9.99.
+       77  NUM2-ED PIC Z(8)9.99.
+       77  RPT-STATUS PIC X(2).
+       77  RUN-DATE PIC X(8).
+       77  PAGE-NO PIC 9(3) VALUE ZERO.
+       77  LINE-COUNT PIC 9(2) VALUE ZERO.
+       77  FIRST-PAGE PIC X(1) VALUE 'Y'.
+       01  RPT-HEADING-1.
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 FILLER PIC X(33)
+              VALUE "RAPPORT QUOTIDIEN - SOUSTRACTIONS".
+           05 FILLER PIC X(32) VALUE SPACES.
+           05 FILLER PIC X(6) VALUE "PAGE: ".
+           05 RPT-PAGE-NO-ED PIC ZZ9.
+           05 FILLER PIC X(5) VALUE SPACES.
+       01  RPT-HEADING-2.
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 FILLER PIC X(11) VALUE "DATE RUN : ".
+           05 RPT-DATE-ED PIC X(10).
+           05 FILLER PIC X(58) VALUE SPACES.
+       01  RPT-DETAIL-LINE.
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 RPT-NUM1 PIC -(9)9.99.
+           05 FILLER PIC X(3) VALUE " - ".
+           05 RPT-NUM2 PIC Z(8)9.99.
+           05 FILLER PIC X(3) VALUE " = ".
+           05 RPT-RESULT PIC -(9)9.99.
+           05 FILLER PIC X(36) VALUE SPACES.
 
        PROCEDURE DIVISION.
-           
-           PERFORM UNTIL FLAG = 'N'
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RUN-DATE
 
-                PERFORM MEMBRE1
+           PERFORM UNTIL CONT-NO
 
+                IF FIRST-ENTRY = 'Y'
+                    PERFORM MEMBRE1
+                    MOVE NUM1 TO RUNNING-BALANCE
+                    MOVE 'N' TO FIRST-ENTRY
+                END-IF
 
+                MOVE RUNNING-BALANCE TO BALANCE-BEFORE
                 PERFORM MEMBRE2
-                
-                
 
                 PERFORM  SOUSTRACTION-MEMBRES
+                PERFORM WRITE-REPORT-LINE
                 PERFORM ACCEPT-CONTINUE
-              
 
-              
+
+
            END-PERFORM.
 
+           IF FIRST-PAGE = 'N'
+               CLOSE CALC-REPORT-FILE
+           END-IF.
+
+           GOBACK.
+
        MEMBRE1.
-           DISPLAY "Enter the first number or 'N' to quit: ".
-           ACCEPT NUM1.
+           MOVE 'N' TO ENTRY-OK
+           PERFORM UNTIL ENTRY-OK = 'Y'
+               DISPLAY "Enter the first number: "
+               ACCEPT SAISIE
+               IF FUNCTION TEST-NUMVAL(SAISIE) NOT = 0
+                   DISPLAY "Invalid entry, digits only."
+               ELSE
+                   MOVE FUNCTION NUMVAL(SAISIE) TO NUM1
+                   MOVE 'Y' TO ENTRY-OK
+               END-IF
+           END-PERFORM.
 
        MEMBRE2.
-           DISPLAY "Enter the second number or 'N' to quit: ".
-           ACCEPT NUM2.
+           MOVE 'N' TO ENTRY-OK
+           PERFORM UNTIL ENTRY-OK = 'Y'
+               DISPLAY "Enter the second number: "
+               ACCEPT SAISIE
+               IF FUNCTION TEST-NUMVAL(SAISIE) NOT = 0
+                   DISPLAY "Invalid entry, digits only."
+               ELSE
+                   MOVE FUNCTION NUMVAL(SAISIE) TO NUM2
+                   MOVE 'Y' TO ENTRY-OK
+               END-IF
+           END-PERFORM.
 
 
        SOUSTRACTION-MEMBRES.
-            SUBTRACT NUM1 FROM NUM2 GIVING RESULT.
+            CALL "SubCalc" USING RUNNING-BALANCE, NUM2, SUB-RESULT.
+            MOVE SUB-RESULT TO RUNNING-BALANCE.
+            MOVE SUB-RESULT TO RESULT.
             DISPLAY "The result of subtraction is: " RESULT.
-  
+            PERFORM WRITE-AUDIT-RECORD.
+
 
        ACCEPT-CONTINUE.
-           DISPLAY "Do you want to continue? (O/N): ".
-           ACCEPT FLAG.
+           DISPLAY CONT-PROMPT.
+           ACCEPT CONT-FLAG.
+
+       WRITE-REPORT-LINE.
+           IF FIRST-PAGE = 'Y' OR LINE-COUNT >= 20
+               PERFORM WRITE-REPORT-HEADER
+           END-IF
+           MOVE BALANCE-BEFORE TO RPT-NUM1
+           MOVE NUM2 TO RPT-NUM2
+           MOVE SUB-RESULT TO RPT-RESULT
+           MOVE RPT-DETAIL-LINE TO CALC-REPORT-LINE
+           WRITE CALC-REPORT-LINE
+           ADD 1 TO LINE-COUNT.
+
+       WRITE-REPORT-HEADER.
+           IF FIRST-PAGE = 'Y'
+               OPEN EXTEND CALC-REPORT-FILE
+               IF RPT-STATUS = "35"
+                   OPEN OUTPUT CALC-REPORT-FILE
+               END-IF
+               MOVE 'N' TO FIRST-PAGE
+           END-IF
+           ADD 1 TO PAGE-NO
+           MOVE ZERO TO LINE-COUNT
+           MOVE PAGE-NO TO RPT-PAGE-NO-ED
+           MOVE RPT-HEADING-1 TO CALC-REPORT-LINE
+           WRITE CALC-REPORT-LINE
+           MOVE RUN-DATE TO RPT-DATE-ED
+           MOVE RPT-HEADING-2 TO CALC-REPORT-LINE
+           WRITE CALC-REPORT-LINE.
 
+       WRITE-AUDIT-RECORD.
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-TIME
+           MOVE "SOUSTRACTION" TO AUD-OPERATION
+           MOVE BALANCE-BEFORE TO NUM1-ED
+           MOVE NUM2 TO NUM2-ED
+           MOVE NUM1-ED TO AUD-NUM1
+           MOVE NUM2-ED TO AUD-NUM2
+           MOVE RESULT TO AUD-RESULT
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
 
-           STOP RUN.
        END PROGRAM Subtraction.
 
