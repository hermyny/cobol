@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Copybook: CALCRPT
+      * Purpose : Shared print-file layout for the addition and
+      *           subtraction month-end calculation report, so there is
+      *           something to file besides a screen that scrolled by.
+      ******************************************************************
+       FD  CALC-REPORT-FILE.
+       01  CALC-REPORT-LINE           PIC X(80).
