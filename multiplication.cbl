@@ -0,0 +1,57 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:Ecris un programme qui prend en entree deux nombres et qui a pour resultat leur produit
+      * Tectonics: cobc
+      ******************************************************************
+              IDENTIFICATION DIVISION.
+       PROGRAM-ID. Multiplication.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  NUM1     PIC 9(7).
+       77  NUM2     PIC 9(7).
+       77  RESULT   PIC Z(13)9.
+       77  FLAG     PIC X(1) VALUE 'O'.
+
+
+
+       PROCEDURE DIVISION.
+
+           PERFORM UNTIL FLAG = 'N'
+
+                PERFORM MEMBRE1
+
+
+                PERFORM MEMBRE2
+
+
+
+                PERFORM  MULTIPLICATION-MEMBRES
+                PERFORM ACCEPT-CONTINUE
+
+
+
+           END-PERFORM.
+
+           STOP RUN.
+
+       MEMBRE1.
+           DISPLAY "Enter the first number or 'N' to quit: ".
+           ACCEPT NUM1.
+
+       MEMBRE2.
+           DISPLAY "Enter the second number or 'N' to quit: ".
+           ACCEPT NUM2.
+
+
+       MULTIPLICATION-MEMBRES.
+            MULTIPLY NUM1 BY NUM2 GIVING RESULT.
+            DISPLAY "The result of multiplication is: " RESULT.
+
+
+       ACCEPT-CONTINUE.
+           DISPLAY "Do you want to continue? (O/N): ".
+           ACCEPT FLAG.
+
+       END PROGRAM Multiplication.
