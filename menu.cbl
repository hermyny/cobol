@@ -0,0 +1,51 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Menu principal du poste de calcul - appelle addition,
+      *          Subtraction et nombrePairImpair comme sous-programmes
+      *          pour n'avoir qu'un seul point d'entree a lancer.
+      * Tectonics: cobc
+      ******************************************************************
+              IDENTIFICATION DIVISION.
+       PROGRAM-ID. MenuPrincipal.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  CHOIX    PIC 9(1).
+       77  FLAG     PIC X(1) VALUE 'O'.
+
+       PROCEDURE DIVISION.
+
+           PERFORM UNTIL FLAG = 'N'
+
+                PERFORM AFFICHE-MENU
+                PERFORM TRAITE-CHOIX
+
+           END-PERFORM.
+
+           GOBACK.
+
+       AFFICHE-MENU.
+           DISPLAY " ".
+           DISPLAY "1. Addition".
+           DISPLAY "2. Soustraction".
+           DISPLAY "3. Nombre pair ou impair".
+           DISPLAY "4. Quitter".
+           DISPLAY "Votre choix : ".
+           ACCEPT CHOIX.
+
+       TRAITE-CHOIX.
+           EVALUATE CHOIX
+               WHEN 1
+                   CALL "addition"
+               WHEN 2
+                   CALL "Subtraction"
+               WHEN 3
+                   CALL "nombrePairImpair"
+               WHEN 4
+                   MOVE 'N' TO FLAG
+               WHEN OTHER
+                   DISPLAY "Choix invalide."
+           END-EVALUATE.
+
+       END PROGRAM MenuPrincipal.
