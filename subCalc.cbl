@@ -0,0 +1,25 @@
+000100******************************************************************
+000200* Author:
+000300* Date:
+000400* Purpose: Shared subtraction routine called by both soustraction.
+000500*          cbl at the terminal and RegressTest's canned-input
+000600*          driver, so the two exercise exactly the same arithmetic
+000700*          instead of each keeping its own copy of the SUBTRACT
+000800*          statement. Computes LK-MINUEND minus LK-SUBTRAHEND, the
+000900*          same operand order soustraction.cbl uses to take a
+001000*          transaction off the running balance.
+001100* Tectonics: cobc
+001200******************************************************************
+001300 IDENTIFICATION DIVISION.
+001400 PROGRAM-ID. SubCalc IS INITIAL PROGRAM.
+001500 DATA DIVISION.
+001600 WORKING-STORAGE SECTION.
+001700 LINKAGE SECTION.
+001800 01  LK-MINUEND              PIC S9(10)V99.
+001900 01  LK-SUBTRAHEND           PIC 9(9)V99.
+002000 01  LK-RESULT               PIC S9(10)V99.
+002100 PROCEDURE DIVISION USING LK-MINUEND, LK-SUBTRAHEND, LK-RESULT.
+002200 0000-MAINLINE.
+002300     SUBTRACT LK-SUBTRAHEND FROM LK-MINUEND GIVING LK-RESULT.
+002400     GOBACK.
+002500 END PROGRAM SubCalc.
