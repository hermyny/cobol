@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook: AUDITREC
+      * Purpose : Shared layout for the calculation audit trail written
+      *           by addition, Subtraction and nombrePairImpair, so
+      *           month-end reconciliation can see what ran and when.
+      ******************************************************************
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05  AUD-DATE            PIC X(8).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  AUD-TIME            PIC X(6).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  AUD-OPERATION       PIC X(15).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  AUD-NUM1            PIC X(13).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  AUD-NUM2            PIC X(13).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  AUD-RESULT          PIC X(15).
