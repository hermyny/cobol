@@ -0,0 +1,133 @@
+000100******************************************************************
+000200* Author:
+000300* Date:
+000400* Purpose: Regression driver for the addition, subtraction and
+000500*          parity/prime checks. Reads a canned file of known
+000600*          NUM1/NUM2 pairs (or a single NUM for parity) together
+000700*          with the expected result, calls the same AddCalc/
+000800*          SubCalc/ParityCalc routines addition.cbl, soustraction.
+000900*          cbl and nombrePairImpair call, and flags any mismatch
+001000*          so a change to the shared arithmetic can be sanity-
+001100*          checked without retyping test values by hand at every
+001200*          ACCEPT prompt.
+001200* Tectonics: cobc
+001300******************************************************************
+001400 IDENTIFICATION DIVISION.
+001500 PROGRAM-ID. RegressTest.
+001600 ENVIRONMENT DIVISION.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT REGRESS-FILE ASSIGN TO "REGRESSIN"
+002000         ORGANIZATION IS LINE SEQUENTIAL.
+002100 DATA DIVISION.
+002200 FILE SECTION.
+002300 FD  REGRESS-FILE
+002400     RECORD CONTAINS 38 CHARACTERS.
+002500 01  REGRESS-RECORD.
+002600     05  RG-OP-CODE          PIC X(1).
+002700     05  RG-NUM1             PIC 9(9)V99.
+002800     05  RG-NUM2             PIC 9(9)V99.
+002900     05  RG-EXPECTED         PIC X(15).
+003000 WORKING-STORAGE SECTION.
+003100 77  WS-EOF-FLAG             PIC X(1) VALUE 'N'.
+003200     88  WS-EOF                          VALUE 'Y'.
+003300 77  WS-TEST-NO              PIC 9(5) VALUE ZERO.
+003400 77  WS-PASS-COUNT           PIC 9(5) VALUE ZERO.
+003500 77  WS-FAIL-COUNT           PIC 9(5) VALUE ZERO.
+003600 77  WS-ADD-RESULT           PIC 9(10)V99.
+003650 77  WS-MINUEND              PIC S9(10)V99.
+003700 77  WS-SUB-RESULT           PIC S9(10)V99.
+003800 77  WS-EXPECTED-NUM         PIC S9(10)V99.
+003900 77  WS-ACTUAL-TXT           PIC X(15).
+004000 77  WS-NUM-VALUE            PIC 9(9).
+004100 77  WS-CALC-STATUS          PIC X(1).
+004200 77  WS-IS-EVEN              PIC X(1).
+004300 77  WS-IS-PRIME             PIC X(1).
+004300 PROCEDURE DIVISION.
+004400 0000-MAINLINE.
+004500     PERFORM 1000-INITIALIZE
+004600     PERFORM 2000-PROCESS-TESTS UNTIL WS-EOF
+004700     PERFORM 3000-TERMINATE
+004800     STOP RUN.
+004900 1000-INITIALIZE.
+005000     OPEN INPUT REGRESS-FILE
+005100     READ REGRESS-FILE
+005200         AT END
+005300             SET WS-EOF TO TRUE
+005400     END-READ.
+005500 2000-PROCESS-TESTS.
+005600     ADD 1 TO WS-TEST-NO
+005700     EVALUATE RG-OP-CODE
+005800         WHEN "A"
+005900             PERFORM 2100-CHECK-ADDITION
+006000         WHEN "S"
+006100             PERFORM 2200-CHECK-SUBTRACTION
+006200         WHEN "P"
+006300             PERFORM 2300-CHECK-PARITY
+006400         WHEN OTHER
+006500             DISPLAY "RegressTest: bad op code on test "
+006600                 WS-TEST-NO
+006700             ADD 1 TO WS-FAIL-COUNT
+006800     END-EVALUATE
+006900     READ REGRESS-FILE
+007000         AT END
+007100             SET WS-EOF TO TRUE
+007200     END-READ.
+007300 2100-CHECK-ADDITION.
+007400     CALL "AddCalc" USING RG-NUM1, RG-NUM2, WS-ADD-RESULT,
+007450         WS-CALC-STATUS
+007500     MOVE FUNCTION NUMVAL(RG-EXPECTED) TO WS-EXPECTED-NUM
+007600     IF WS-ADD-RESULT = WS-EXPECTED-NUM
+007700         PERFORM 2900-REPORT-PASS
+007800     ELSE
+007900         PERFORM 2950-REPORT-FAIL
+008000     END-IF.
+008100 2200-CHECK-SUBTRACTION.
+008150     MOVE RG-NUM1 TO WS-MINUEND
+008200     CALL "SubCalc" USING WS-MINUEND, RG-NUM2, WS-SUB-RESULT
+008300     MOVE FUNCTION NUMVAL(RG-EXPECTED) TO WS-EXPECTED-NUM
+008400     IF WS-SUB-RESULT = WS-EXPECTED-NUM
+008500         PERFORM 2900-REPORT-PASS
+008600     ELSE
+008700         PERFORM 2950-REPORT-FAIL
+008800     END-IF.
+008900 2300-CHECK-PARITY.
+009000     MOVE RG-NUM1 TO WS-NUM-VALUE
+009100     PERFORM 2350-CHECK-PRIME
+009200     IF WS-ACTUAL-TXT = RG-EXPECTED
+009300         PERFORM 2900-REPORT-PASS
+009400     ELSE
+009500         PERFORM 2950-REPORT-FAIL
+009600     END-IF.
+009700 2350-CHECK-PRIME.
+009800     CALL "ParityCalc" USING WS-NUM-VALUE, WS-IS-EVEN, WS-IS-PRIME
+009900     IF WS-IS-EVEN = 'O'
+010000         IF WS-IS-PRIME = 'O'
+010100             MOVE "PAIR/PREMIER" TO WS-ACTUAL-TXT
+010200         ELSE
+010300             MOVE "PAIR" TO WS-ACTUAL-TXT
+010400         END-IF
+010500     ELSE
+010600         IF WS-IS-PRIME = 'O'
+010700             MOVE "IMPAIR/PREMIER" TO WS-ACTUAL-TXT
+010800         ELSE
+010900             MOVE "IMPAIR" TO WS-ACTUAL-TXT
+011000         END-IF
+011100     END-IF.
+011200 2900-REPORT-PASS.
+012400     ADD 1 TO WS-PASS-COUNT
+012500     DISPLAY "TEST " WS-TEST-NO " ... PASS".
+012600 2950-REPORT-FAIL.
+012700     ADD 1 TO WS-FAIL-COUNT
+012800     DISPLAY "TEST " WS-TEST-NO " ... FAIL  EXPECTED ["
+012900         RG-EXPECTED "]".
+013000 3000-TERMINATE.
+013100     CLOSE REGRESS-FILE
+013200     DISPLAY "RegressTest: " WS-TEST-NO " test(s), "
+013300         WS-PASS-COUNT " passed, " WS-FAIL-COUNT " failed."
+013400     IF WS-FAIL-COUNT > 0
+013500         DISPLAY "RegressTest: REGRESSION FAILED"
+013600     ELSE
+013700         DISPLAY "RegressTest: REGRESSION PASSED"
+013800     END-IF.
+013900 END PROGRAM RegressTest.
