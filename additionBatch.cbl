@@ -0,0 +1,93 @@
+000100******************************************************************
+000200* Author:
+000300* Date:
+000400* Purpose: Unattended batch counterpart to addition.cbl - reads
+000500*          a sequential file of NUM1/NUM2 pairs and writes the
+000600*          RESULTAT of each addition to an output file so a
+000700*          day's worth of sums can be queued and run overnight
+000800*          instead of keyed in one pair at a time at a terminal.
+000900* Tectonics: cobc
+001000******************************************************************
+001100 IDENTIFICATION DIVISION.
+001200 PROGRAM-ID. AdditionBatch.
+
+001300 ENVIRONMENT DIVISION.
+001400 INPUT-OUTPUT SECTION.
+001500 FILE-CONTROL.
+001600     SELECT ADD-INPUT-FILE ASSIGN TO "ADDIN"
+001650         FILE STATUS IS WS-IN-STATUS
+001700         ORGANIZATION IS LINE SEQUENTIAL.
+
+001800     SELECT ADD-OUTPUT-FILE ASSIGN TO "ADDOUT"
+001850         FILE STATUS IS WS-OUT-STATUS
+001900         ORGANIZATION IS LINE SEQUENTIAL.
+
+002000 DATA DIVISION.
+002100 FILE SECTION.
+002200 FD  ADD-INPUT-FILE
+002300     RECORD CONTAINS 10 CHARACTERS.
+002400 01  ADD-INPUT-RECORD.
+002500     05  IN-NUM1             PIC 9(5).
+002600     05  IN-NUM2             PIC 9(5).
+
+002700 FD  ADD-OUTPUT-FILE.
+002900 01  ADD-OUTPUT-RECORD.
+003000     05  OUT-NUM1            PIC Z(4)9.
+003100     05  FILLER              PIC X(1) VALUE SPACE.
+003200     05  OUT-NUM2            PIC Z(4)9.
+003300     05  FILLER              PIC X(1) VALUE SPACE.
+003400     05  OUT-RESULTAT        PIC Z(7)9.
+
+003500 WORKING-STORAGE SECTION.
+003600 77  WS-EOF-FLAG             PIC X(1) VALUE 'N'.
+003700     88  WS-EOF                          VALUE 'Y'.
+003800 77  WS-RECORD-COUNT         PIC 9(7) VALUE ZERO.
+003810 77  WS-RESULTAT             PIC 9(6) VALUE ZERO.
+003820 77  WS-IN-STATUS            PIC X(2).
+003830 77  WS-OUT-STATUS           PIC X(2).
+
+003900 PROCEDURE DIVISION.
+004000 0000-MAINLINE.
+004100     PERFORM 1000-INITIALIZE
+004200     PERFORM 2000-PROCESS-RECORDS UNTIL WS-EOF
+004300     PERFORM 3000-TERMINATE
+004400     STOP RUN.
+
+004500 1000-INITIALIZE.
+004600     OPEN INPUT ADD-INPUT-FILE
+004620     IF WS-IN-STATUS NOT = "00"
+004630         DISPLAY "AdditionBatch: cannot open ADDIN, file "
+004640             "status " WS-IN-STATUS
+004650         STOP RUN
+004660     END-IF
+004700     OPEN OUTPUT ADD-OUTPUT-FILE
+004720     IF WS-OUT-STATUS NOT = "00"
+004730         DISPLAY "AdditionBatch: cannot open ADDOUT, file "
+004740             "status " WS-OUT-STATUS
+004750         CLOSE ADD-INPUT-FILE
+004760         STOP RUN
+004770     END-IF
+004800     READ ADD-INPUT-FILE
+004900         AT END
+005000             SET WS-EOF TO TRUE
+005100     END-READ.
+
+005200 2000-PROCESS-RECORDS.
+005250     MOVE SPACES TO ADD-OUTPUT-RECORD
+005300     ADD IN-NUM1 TO IN-NUM2 GIVING WS-RESULTAT
+005350     MOVE WS-RESULTAT TO OUT-RESULTAT
+005400     MOVE IN-NUM1 TO OUT-NUM1
+005500     MOVE IN-NUM2 TO OUT-NUM2
+005600     WRITE ADD-OUTPUT-RECORD
+005700     ADD 1 TO WS-RECORD-COUNT
+005800     READ ADD-INPUT-FILE
+005900         AT END
+006000             SET WS-EOF TO TRUE
+006100     END-READ.
+
+006200 3000-TERMINATE.
+006300     CLOSE ADD-INPUT-FILE
+006400     CLOSE ADD-OUTPUT-FILE
+006500     DISPLAY "AdditionBatch: " WS-RECORD-COUNT " pair(s) done.".
+
+006600 END PROGRAM AdditionBatch.
