@@ -1,23 +1,184 @@
-       *exercice
-       *écris un programme qui demande deux nombres à l'utilisateur et qui affiche leur somme
+      *exercice
+      *ecris un programme qui demande deux nombres a l'utilisateur et qui affiche leur somme
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. addition.
+       PROGRAM-ID. addition IS INITIAL PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               FILE STATUS IS AUDIT-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CALC-REPORT-FILE ASSIGN TO "CALCRPT"
+               FILE STATUS IS RPT-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       COPY "auditrec.cpy".
+       COPY "calcrpt.cpy".
+
        WORKING-STORAGE SECTION.
-       01 NUM1 PIC 9(5).
-       01 NUM2 PIC 9(5).
-       01 RESULTAT PIC Z(7)9.
+       COPY "contflag.cpy".
+       01 NUM1 PIC 9(9)V99.
+       01 NUM2 PIC 9(9)V99.
+       01 RESULTAT-NUM PIC 9(10)V99.
+       01 RESULTAT PIC Z(9)9.99.
+       01 AUDIT-STATUS PIC X(2).
+       01 SAISIE PIC X(12).
+       01 NUM1-ED PIC Z(8)9.99.
+       01 NUM2-ED PIC Z(8)9.99.
+       01 CALC-STATUS PIC X(1).
+       01 SAISIE-VALIDE PIC X(1).
+       01 GRAND-TOTAL PIC 9(11)V99 VALUE ZERO.
+       01 GRAND-TOTAL-ED PIC Z(10)9.99.
+       01 COMPTE PIC 9(5) VALUE ZERO.
+       01 COMPTE-ED PIC Z(4)9.
+       01 RPT-STATUS PIC X(2).
+       01 RUN-DATE PIC X(8).
+       01 PAGE-NO PIC 9(3) VALUE ZERO.
+       01 LINE-COUNT PIC 9(2) VALUE ZERO.
+       01 FIRST-PAGE PIC X(1) VALUE 'Y'.
+       01 RPT-HEADING-1.
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 FILLER PIC X(30) VALUE "RAPPORT QUOTIDIEN - ADDITIONS".
+           05 FILLER PIC X(35) VALUE SPACES.
+           05 FILLER PIC X(6) VALUE "PAGE: ".
+           05 RPT-PAGE-NO-ED PIC ZZ9.
+           05 FILLER PIC X(5) VALUE SPACES.
+       01 RPT-HEADING-2.
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 FILLER PIC X(11) VALUE "DATE RUN : ".
+           05 RPT-DATE-ED PIC X(10).
+           05 FILLER PIC X(58) VALUE SPACES.
+       01 RPT-DETAIL-LINE.
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 RPT-NUM1 PIC Z(8)9.99.
+           05 FILLER PIC X(3) VALUE " + ".
+           05 RPT-NUM2 PIC Z(8)9.99.
+           05 FILLER PIC X(3) VALUE " = ".
+           05 RPT-RESULT PIC Z(9)9.99.
+           05 FILLER PIC X(36) VALUE SPACES.
 
        PROCEDURE DIVISION.
-           DISPLAY 'Entrez le premier nombre :'.
-           ACCEPT NUM1.
-           DISPLAY 'Entrez le deuxième nombre :'.
-           ACCEPT NUM2.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RUN-DATE
+
+           PERFORM UNTIL CONT-NO
+               PERFORM GET-NUM1
+               PERFORM GET-NUM2
+               PERFORM COMPUTE-RESULTAT
+
+               DISPLAY "La somme est :" RESULTAT
+
+               PERFORM WRITE-AUDIT-RECORD
+               PERFORM WRITE-REPORT-LINE
+               PERFORM ACCUMULATE-TOTALS
+               PERFORM ACCEPT-CONTINUE
+           END-PERFORM.
+
+           PERFORM DISPLAY-CONTROL-TOTALS.
+
+           IF FIRST-PAGE = 'N'
+               CLOSE CALC-REPORT-FILE
+           END-IF.
+
+       GOBACK.
+
+       GET-NUM1.
+           MOVE 'N' TO SAISIE-VALIDE
+           PERFORM UNTIL SAISIE-VALIDE = 'Y'
+               DISPLAY 'Entrez le premier nombre :'
+               ACCEPT SAISIE
+               IF FUNCTION TEST-NUMVAL(SAISIE) NOT = 0
+                   DISPLAY "Entree invalide, chiffres uniquement."
+               ELSE
+                   MOVE FUNCTION NUMVAL(SAISIE) TO NUM1
+                   MOVE 'Y' TO SAISIE-VALIDE
+               END-IF
+           END-PERFORM.
+
+       GET-NUM2.
+           MOVE 'N' TO SAISIE-VALIDE
+           PERFORM UNTIL SAISIE-VALIDE = 'Y'
+               DISPLAY 'Entrez le deuxième nombre :'
+               ACCEPT SAISIE
+               IF FUNCTION TEST-NUMVAL(SAISIE) NOT = 0
+                   DISPLAY "Entree invalide, chiffres uniquement."
+               ELSE
+                   MOVE FUNCTION NUMVAL(SAISIE) TO NUM2
+                   MOVE 'Y' TO SAISIE-VALIDE
+               END-IF
+           END-PERFORM.
+
+       COMPUTE-RESULTAT.
+           CALL "AddCalc" USING NUM1, NUM2, RESULTAT-NUM, CALC-STATUS
+           IF CALC-STATUS = '9'
+               DISPLAY "Somme trop grande, ressaisir les nombres."
+               PERFORM GET-NUM1
+               PERFORM GET-NUM2
+               PERFORM COMPUTE-RESULTAT
+           ELSE
+               MOVE RESULTAT-NUM TO RESULTAT
+           END-IF.
+
+       ACCUMULATE-TOTALS.
+           ADD RESULTAT-NUM TO GRAND-TOTAL.
+           ADD 1 TO COMPTE.
+
+       ACCEPT-CONTINUE.
+           DISPLAY CONT-PROMPT.
+           ACCEPT CONT-FLAG.
+
+       DISPLAY-CONTROL-TOTALS.
+           MOVE GRAND-TOTAL TO GRAND-TOTAL-ED
+           MOVE COMPTE TO COMPTE-ED
+           DISPLAY "Nombre d'additions : " COMPTE-ED
+           DISPLAY "Total de controle  : " GRAND-TOTAL-ED.
+
+       WRITE-REPORT-LINE.
+           IF FIRST-PAGE = 'Y' OR LINE-COUNT >= 20
+               PERFORM WRITE-REPORT-HEADER
+           END-IF
+           MOVE NUM1 TO RPT-NUM1
+           MOVE NUM2 TO RPT-NUM2
+           MOVE RESULTAT-NUM TO RPT-RESULT
+           MOVE RPT-DETAIL-LINE TO CALC-REPORT-LINE
+           WRITE CALC-REPORT-LINE
+           ADD 1 TO LINE-COUNT.
 
-           ADD NUM1 TO NUM2 GIVING RESULTAT.
+       WRITE-REPORT-HEADER.
+           IF FIRST-PAGE = 'Y'
+               OPEN EXTEND CALC-REPORT-FILE
+               IF RPT-STATUS = "35"
+                   OPEN OUTPUT CALC-REPORT-FILE
+               END-IF
+               MOVE 'N' TO FIRST-PAGE
+           END-IF
+           ADD 1 TO PAGE-NO
+           MOVE ZERO TO LINE-COUNT
+           MOVE PAGE-NO TO RPT-PAGE-NO-ED
+           MOVE RPT-HEADING-1 TO CALC-REPORT-LINE
+           WRITE CALC-REPORT-LINE
+           MOVE RUN-DATE TO RPT-DATE-ED
+           MOVE RPT-HEADING-2 TO CALC-REPORT-LINE
+           WRITE CALC-REPORT-LINE.
 
-           DISPLAY "La somme est :" RESULTAT.
+       WRITE-AUDIT-RECORD.
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-TIME
+           MOVE "ADDITION" TO AUD-OPERATION
+           MOVE NUM1 TO NUM1-ED
+           MOVE NUM2 TO NUM2-ED
+           MOVE NUM1-ED TO AUD-NUM1
+           MOVE NUM2-ED TO AUD-NUM2
+           MOVE RESULTAT TO AUD-RESULT
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
 
-       STOP RUN.
        END PROGRAM addition.
