@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: CONTFLAG
+      * Purpose : Shared "keep going or quit" flag and prompt so
+      *           addition, soustraction and nombrePairImpair all ask
+      *           the operator the same question the same way instead
+      *           of each rolling its own continue/exit convention.
+      ******************************************************************
+       01  CONT-FLAG                  PIC X(1) VALUE 'O'.
+           88  CONT-YES                           VALUE 'O' 'o'.
+           88  CONT-NO                            VALUE 'N' 'n'.
+       01  CONT-PROMPT                 PIC X(32)
+           VALUE "Voulez-vous continuer? (O/N) : ".
